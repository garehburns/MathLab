@@ -3,11 +3,57 @@
        AUTHOR.  GARRETT BURNS.
       *
       *    THIS IS THE MATHLAB
-      *    THERE IS NO INPUT FILE.
       *    IT CALCULATES AND THEN COMPUTES A VALUE FOR ANS AND PRINTS
       *    EACH ANSWER
       *
-      *    REMEMBER TO MAKE THE REQUIRED CHANGES TO THIS PROGRAM
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    DATE       INIT  DESCRIPTION
+      *    03/14/98   GB    ORIGINAL PROGRAM.
+      *    08/09/26   GB    READ A-E FROM MLAB-INPUT INSTEAD OF
+      *                     CODING THEM AS LITERALS.  00-CONTROL-
+      *                     MODULE NOW LOOPS ONCE PER INPUT CASE.
+      *    08/09/26   GB    ADDED ON SIZE ERROR / DIVIDE-BY-ZERO
+      *                     TRAPS TO 100-CALCULATE-VERBS AND
+      *                     200-COMPUTE.  A TRAPPED CASE NOW PRINTS
+      *                     AN EXCEPTION LINE INSTEAD OF A BAD ANS.
+      *    08/09/26   GB    ADDED 220-RECONCILE-ANSWERS TO COMPARE
+      *                     THE VERB-BASED ANS AGAINST THE COMPUTED
+      *                     ANS AND PRINT A MATCH/OUT OF BALANCE LINE.
+      *    08/09/26   GB    ADDED MLAB-AUDIT.  400-WRITE-AUDIT-RECORD
+      *                     LOGS RUN DATE/TIME, A-E, BOTH ANS VALUES
+      *                     AND THE RECONCILIATION FLAG FOR EVERY CASE.
+      *    08/09/26   GB    ADDED MLAB-RESTART CHECKPOINT/RESTART
+      *                     SUPPORT.  A RUN STARTED WITH THE RESTART
+      *                     PARAMETER SKIPS AHEAD TO THE LAST
+      *                     CHECKPOINTED CASE INSTEAD OF REPROCESSING
+      *                     THE WHOLE INPUT FILE.
+      *    08/09/26   GB    ADDED MLAB-EXTRACT, A COMMA-DELIMITED
+      *                     COPY OF EACH CASE'S RESULTS FOR DOWNSTREAM
+      *                     SYSTEMS THAT CAN'T READ THE PRINTER FILE.
+      *    08/09/26   GB    ADDED MLAB-PARM.  A-E DEFAULTS NOW COME
+      *                     FROM THIS MASTER FILE INSTEAD OF THE
+      *                     VALUE CLAUSES BELOW.  IF MLAB-INPUT HAS NO
+      *                     CASES ON A GIVEN RUN, THE PARM VALUES ARE
+      *                     PROCESSED AS A SINGLE CASE SO A QUICK
+      *                     ONE-OFF RUN NO LONGER NEEDS A BATCH FILE.
+      *    08/09/26   GB    ADDED A FORMULA CODE TO MLAB-INPUT SO A
+      *                     RUN CAN MIX FORMULAS CASE BY CASE.
+      *                     200-COMPUTE NOW DISPATCHES TO ONE OF
+      *                     201/202/203 BY THAT CODE (SPACE OR '1'
+      *                     STILL RUNS THE ORIGINAL FORMULA).
+      *    08/09/26   GB    ADDED PAGE-OVERFLOW CONTROL TO MLAB-REPORT.
+      *                     300-WRITE-A-LINE NOW STARTS A NEW PAGE
+      *                     (WITH A REPEATED HEADING) WHEN THE CURRENT
+      *                     PAGE FILLS UP INSTEAD OF RUNNING THE
+      *                     REPORT OFF THE BOTTOM OF THE FORM.
+      *    08/09/26   GB    ADDED A RUN-MODE CARD.  "VERBS" OR
+      *                     "COMPUTE" ON THE COMMAND LINE LIMITS THE
+      *                     RUN TO THAT ONE CALCULATION PATH; ANY
+      *                     OTHER COMMAND LINE STILL RUNS BOTH AND
+      *                     RECONCILES THEM.  A SINGLE-PATH RUN SKIPS
+      *                     220-RECONCILE-ANSWERS SINCE THERE IS
+      *                     NOTHING TO RECONCILE.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,6 +64,31 @@
        FILE-CONTROL.
            SELECT MLAB-REPORT
                ASSIGN TO PRINTER "PRINTCGB".
+
+           SELECT MLAB-INPUT
+               ASSIGN TO "MLABIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
+
+           SELECT MLAB-AUDIT
+               ASSIGN TO "MLABAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT MLAB-RESTART
+               ASSIGN TO "MLABREST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+           SELECT MLAB-EXTRACT
+               ASSIGN TO "MLABEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-FILE-STATUS.
+
+           SELECT MLAB-PARM
+               ASSIGN TO "MLABPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
       *
        DATA DIVISION.
       *
@@ -25,8 +96,129 @@
            RECORD CONTAINS 80 CHARACTERS.
       *
        01  REPORT-RECORD       PIC X(80).
+      *
+       FD  MLAB-INPUT
+           RECORD CONTAINS 31 CHARACTERS.
+      *
+       01  INPUT-CASE-RECORD.
+           05  IN-CASE-ID          PIC 9(05).
+           05  IN-A                PIC S99V999.
+           05  IN-B                PIC S99V999.
+           05  IN-C                PIC S99V999.
+           05  IN-D                PIC S99V999.
+           05  IN-E                PIC S99V999.
+           05  IN-FORMULA-CODE     PIC X(01).
+      *
+       FD  MLAB-AUDIT
+           RECORD CONTAINS 57 CHARACTERS.
+      *
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE        PIC 9(06).
+           05  AUD-RUN-TIME        PIC 9(08).
+           05  AUD-CASE-ID         PIC 9(07).
+           05  AUD-A               PIC S99V999.
+           05  AUD-B               PIC S99V999.
+           05  AUD-C               PIC S99V999.
+           05  AUD-D               PIC S99V999.
+           05  AUD-E               PIC S99V999.
+           05  AUD-VERB-ANS        PIC S99V999.
+           05  AUD-COMPUTE-ANS     PIC S99V999.
+           05  AUD-RECON-FLAG      PIC X(01).
+      *
+       FD  MLAB-RESTART
+           RECORD CONTAINS 7 CHARACTERS.
+      *
+       01  RESTART-RECORD.
+           05  RESTART-CASE-COUNT  PIC 9(07).
+      *
+       FD  MLAB-EXTRACT
+           RECORD CONTAINS 77 CHARACTERS.
+      *
+       01  EXTRACT-RECORD          PIC X(77).
+      *
+       FD  MLAB-PARM
+           RECORD CONTAINS 25 CHARACTERS.
+      *
+       01  PARM-RECORD.
+           05  PARM-A              PIC S99V999.
+           05  PARM-B              PIC S99V999.
+           05  PARM-C              PIC S99V999.
+           05  PARM-D              PIC S99V999.
+           05  PARM-E              PIC S99V999.
       *
        WORKING-STORAGE SECTION.
+      *
+       77  EOF-SWITCH              PIC X(01)      VALUE 'N'.
+           88  END-OF-INPUT                       VALUE 'Y'.
+           88  NOT-END-OF-INPUT                    VALUE 'N'.
+       77  CASE-COUNTER            PIC 9(07) COMP  VALUE 0.
+      *    THE INPUT RECORD'S OWN CASE ID, SAVED OFF BY
+      *    50-READ-INPUT-CASE SO 400/450 CAN TRACE A RUN'S AUDIT AND
+      *    EXTRACT RECORDS BACK TO THE ACTUAL MLAB-INPUT CASE EVEN IF
+      *    THE IDS AREN'T A GAPLESS 1..N SEQUENCE.  A FALLBACK RUN
+      *    WITH NO MLAB-INPUT CASE (SEE MLAB-PARM ABOVE) LEAVES THIS
+      *    AT ITS ZERO DEFAULT.
+       77  CASE-ID-SAVE            PIC 9(05)       VALUE 0.
+       77  INPUT-FILE-STATUS       PIC X(02)      VALUE SPACES.
+       77  AUDIT-FILE-STATUS       PIC X(02)      VALUE SPACES.
+       77  RESTART-FILE-STATUS     PIC X(02)      VALUE SPACES.
+       77  EXTRACT-FILE-STATUS     PIC X(02)      VALUE SPACES.
+       77  PARM-FILE-STATUS        PIC X(02)      VALUE SPACES.
+       77  INPUT-FILE-OPEN-SW      PIC X(01)      VALUE 'N'.
+       77  EXTRACT-FILE-OPEN-SW    PIC X(01)      VALUE 'N'.
+       77  FIRST-HEADING-SW        PIC X(01)      VALUE 'Y'.
+       77  RESTART-PARM            PIC X(40)      VALUE SPACES.
+       77  RESTART-TALLY           PIC 9(03) COMP VALUE 0.
+       77  RESTART-POINT           PIC 9(07) COMP VALUE 0.
+       77  SKIP-COUNTER            PIC 9(07) COMP VALUE 0.
+       77  CK-INTERVAL             PIC 9(05)      VALUE 00100.
+       77  CK-QUOTIENT             PIC 9(07) COMP VALUE 0.
+       77  CK-REMAINDER            PIC 9(05) COMP VALUE 0.
+       77  RUN-DATE                PIC 9(06)      VALUE 0.
+       77  RUN-TIME                PIC 9(08)      VALUE 0.
+       77  RECON-FLAG-CODE         PIC X(01)      VALUE 'S'.
+           88  RECON-FLAG-MATCH                   VALUE 'M'.
+           88  RECON-FLAG-OUT-OF-BALANCE          VALUE 'O'.
+           88  RECON-FLAG-SKIPPED                 VALUE 'S'.
+           88  RECON-FLAG-OVERFLOW                VALUE 'E'.
+      *    HOLDS THE RECONCILE STATUS TEXT ON ITS OWN, SEPARATE FROM
+      *    DL-RECON-FLAG (WHICH 210-WRITE-COMPUTE-LINE ALSO USES TO
+      *    PRINT THE FORMULA CODE), SO 450-WRITE-EXTRACT-RECORD NEVER
+      *    PICKS UP A FORMULA TAG WHERE A RECONCILE STATUS BELONGS.
+       77  RECON-FLAG-TEXT         PIC X(15)      VALUE
+                                   '*SKIPPED*      '.
+      *
+       01  EXCEPTION-SWITCHES.
+           05  VERB-EXCEPTION-SW   PIC X(01)      VALUE 'N'.
+               88  VERB-EXCEPTION                 VALUE 'Y'.
+               88  NO-VERB-EXCEPTION               VALUE 'N'.
+           05  COMPUTE-EXCEPTION-SW PIC X(01)     VALUE 'N'.
+               88  COMPUTE-EXCEPTION              VALUE 'Y'.
+               88  NO-COMPUTE-EXCEPTION            VALUE 'N'.
+      *
+       77  RECON-TOLERANCE         PIC S9V999     VALUE +0.005.
+       77  FORMULA-CODE            PIC X(01)      VALUE '1'.
+           88  FORMULA-STANDARD                   VALUE '1'.
+           88  FORMULA-AVERAGE                    VALUE '2'.
+           88  FORMULA-RATIO                      VALUE '3'.
+       77  COUNT-EOF-SW            PIC X(01)      VALUE 'N'.
+           88  COUNT-DONE                         VALUE 'Y'.
+       77  TOTAL-CASE-COUNT        PIC 9(07) COMP VALUE 0.
+       77  PAGE-NUMBER             PIC 9(04) COMP VALUE 0.
+       77  LINE-COUNT              PIC 9(03) COMP VALUE 0.
+       77  MAX-LINES-PER-PAGE      PIC 9(03)      VALUE 060.
+       77  RUN-MODE-CARD           PIC X(40)      VALUE SPACES.
+       77  COMPUTE-TOKEN-TALLY     PIC 9(03) COMP VALUE 0.
+       77  VERBS-TOKEN-TALLY       PIC 9(03) COMP VALUE 0.
+       77  RUN-MODE-CODE           PIC X(01)      VALUE 'B'.
+           88  RUN-MODE-VERBS-ONLY                VALUE 'V'.
+           88  RUN-MODE-COMPUTE-ONLY               VALUE 'C'.
+           88  RUN-MODE-BOTH                      VALUE 'B'.
+      *
+       01  ANSWER-SAVES.
+           05  VERB-ANS-SAVE       PIC S99V999    VALUE +0.
+           05  COMPUTE-ANS-SAVE    PIC S99V999    VALUE +0.
+           05  RECON-DIFF          PIC S99V999    VALUE +0.
       *
        01  TEMP-STORAGE.
            05  ANS             PIC S99V999    VALUE +0.
@@ -37,6 +229,10 @@
            
       *    ADD ANY TEMPORAY FIELDS AS AN 05 UNDER TEMP-STORAGE
 
+      *    A THRU E ARE LOADED FROM MLAB-PARM AT STARTUP BY
+      *    20-HOUSEKEEPING AND THEN FROM MLAB-INPUT FOR EACH CASE BY
+      *    50-READ-INPUT-CASE.  THE VALUE CLAUSES BELOW ONLY APPLY
+      *    WHEN MLAB-PARM DOES NOT EXIST.
        01  VARIABLE-VALUE.
            05  A               PIC S99V999    VALUE +5.
            05  B               PIC S99V999    VALUE +4.
@@ -51,74 +247,533 @@
            05                  PIC X(25)      VALUE
                                    '    MATH  -        '.
            05                  PIC X(3)       VALUE 'CGB'.
+           05                  PIC X(5)       VALUE SPACES.
+           05                  PIC X(5)       VALUE 'PAGE '.
+           05  HL-PAGE-NUMBER  PIC ZZZ9.
+           05                  PIC X(5)       VALUE SPACES.
+           05                  PIC X(5)       VALUE 'CASE '.
+           05  HL-CASE-NUMBER  PIC Z(6)9.
+           05                  PIC X(4)       VALUE ' OF '.
+           05  HL-TOTAL-CASES  PIC Z(6)9.
 
        01  DETAIL-LINE.
            05                  PIC X(3)       VALUE ' '.
            05  DL-MESSAGE      PIC X(28).
            05  DL-ANS          PIC 99.999-.
-      
+           05  DL-RECON-FLAG   PIC X(15).
+      *
+       01  EXTRACT-LINE.
+           05  EXT-CASE-ID         PIC Z(4)9.
+           05                      PIC X          VALUE ','.
+           05  EXT-A               PIC -99.999.
+           05                      PIC X          VALUE ','.
+           05  EXT-B               PIC -99.999.
+           05                      PIC X          VALUE ','.
+           05  EXT-C               PIC -99.999.
+           05                      PIC X          VALUE ','.
+           05  EXT-D               PIC -99.999.
+           05                      PIC X          VALUE ','.
+           05  EXT-E               PIC -99.999.
+           05                      PIC X          VALUE ','.
+           05  EXT-VERB-ANS        PIC -99.999.
+           05                      PIC X          VALUE ','.
+           05  EXT-COMPUTE-ANS     PIC -99.999.
+           05                      PIC X          VALUE ','.
+           05  EXT-RECON-FLAG      PIC X(15).
+
        PROCEDURE DIVISION.
       *
        00-CONTROL-MODULE.
            PERFORM 20-HOUSEKEEPING
-           PERFORM 100-CALCULATE-VERBS
-           PERFORM 200-COMPUTE
+           PERFORM 50-READ-INPUT-CASE
+           IF END-OF-INPUT AND RESTART-POINT = ZERO
+               PERFORM 40-PROCESS-ONE-CASE
+           ELSE
+               PERFORM 40-PROCESS-ONE-CASE UNTIL END-OF-INPUT
+           END-IF
            PERFORM 999-FINAL-ROUTINE
        .
 
+      *    MLAB-AUDIT ACCUMULATES ACROSS RUNS SO IT CAN ANSWER "WHAT
+      *    DID WE RUN LAST TUESDAY" -- EXTEND IT IF IT ALREADY EXISTS,
+      *    AND ONLY FALL BACK TO CREATING IT WHEN THIS IS THE FIRST RUN.
        20-HOUSEKEEPING.
            OPEN OUTPUT MLAB-REPORT
+           OPEN EXTEND MLAB-AUDIT
+           IF AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT MLAB-AUDIT
+           END-IF
+           OPEN OUTPUT MLAB-EXTRACT
+           IF EXTRACT-FILE-STATUS = '00'
+               MOVE 'Y' TO EXTRACT-FILE-OPEN-SW
+           END-IF
 
-           WRITE REPORT-RECORD FROM HEADING-LINE
-               AFTER ADVANCING PAGE
-           MOVE 3 TO PROPER-SPACING
+           ACCEPT RUN-DATE FROM DATE
+           ACCEPT RUN-TIME FROM TIME
+
+           PERFORM 22-READ-PARM-VALUES THRU 22-READ-PARM-VALUES-EXIT
+           PERFORM 24-COUNT-INPUT-CASES THRU 24-COUNT-INPUT-CASES-EXIT
+           IF TOTAL-CASE-COUNT = ZERO
+               MOVE 1 TO TOTAL-CASE-COUNT
+           END-IF
+           PERFORM 25-CHECK-RESTART THRU 25-CHECK-RESTART-EXIT
+           PERFORM 27-CHECK-RUN-MODE
+
+           OPEN INPUT MLAB-INPUT
+           IF INPUT-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO EOF-SWITCH
+           ELSE
+               MOVE 'Y' TO INPUT-FILE-OPEN-SW
+               IF RESTART-POINT > 0
+                   PERFORM 45-SKIP-RESTART-CASES
+                   MOVE RESTART-POINT TO CASE-COUNTER
+               END-IF
+           END-IF
+
+           PERFORM 350-WRITE-HEADING
+       .
+
+      *    COUNTS THE CASES ON MLAB-INPUT BEFORE THE REAL PROCESSING
+      *    PASS SO THE PAGE HEADING CAN SHOW "CASE X OF Y".  THE FILE
+      *    IS CLOSED AGAIN HERE; 20-HOUSEKEEPING RE-OPENS IT FOR THE
+      *    ACTUAL RUN RIGHT AFTER THIS PARAGRAPH RETURNS.
+       24-COUNT-INPUT-CASES.
+           MOVE 0 TO TOTAL-CASE-COUNT
+           MOVE 'N' TO COUNT-EOF-SW
+           OPEN INPUT MLAB-INPUT
+           IF INPUT-FILE-STATUS NOT = '00'
+               GO TO 24-COUNT-INPUT-CASES-EXIT
+           END-IF
+           PERFORM 26-COUNT-ONE-CASE UNTIL COUNT-DONE
+           CLOSE MLAB-INPUT
+       .
+       24-COUNT-INPUT-CASES-EXIT.
+           EXIT.
+
+       26-COUNT-ONE-CASE.
+           READ MLAB-INPUT
+               AT END
+                   MOVE 'Y' TO COUNT-EOF-SW
+               NOT AT END
+                   ADD 1 TO TOTAL-CASE-COUNT
+           END-READ
+       .
+
+      *    IF MLAB-PARM EXISTS IT OVERRIDES THE VALUE-CLAUSE DEFAULTS
+      *    ON A-E.  THESE BECOME THE WORKING VALUES UNTIL THE FIRST
+      *    MLAB-INPUT CASE (IF ANY) IS READ.
+       22-READ-PARM-VALUES.
+           OPEN INPUT MLAB-PARM
+           IF PARM-FILE-STATUS NOT = '00'
+               GO TO 22-READ-PARM-VALUES-EXIT
+           END-IF
+
+           READ MLAB-PARM
+               NOT AT END
+                   MOVE PARM-A TO A
+                   MOVE PARM-B TO B
+                   MOVE PARM-C TO C
+                   MOVE PARM-D TO D
+                   MOVE PARM-E TO E
+           END-READ
+           CLOSE MLAB-PARM
+       .
+       22-READ-PARM-VALUES-EXIT.
+           EXIT.
+
+      *    A RUN STARTED WITH "RESTART" ON THE COMMAND LINE RESUMES
+      *    FROM THE CASE COUNT LEFT BY THE LAST CHECKPOINT.  ANY
+      *    OTHER (OR MISSING) PARAMETER MEANS A NORMAL RUN FROM THE
+      *    FIRST INPUT CASE, EVEN IF AN OLD CHECKPOINT FILE EXISTS.
+       25-CHECK-RESTART.
+           MOVE 0 TO RESTART-POINT
+           ACCEPT RESTART-PARM FROM COMMAND-LINE
+
+           MOVE 0 TO RESTART-TALLY
+           INSPECT RESTART-PARM TALLYING RESTART-TALLY
+               FOR ALL 'RESTART'
+           IF RESTART-TALLY = 0
+               GO TO 25-CHECK-RESTART-EXIT
+           END-IF
+
+           OPEN INPUT MLAB-RESTART
+           IF RESTART-FILE-STATUS NOT = '00'
+               GO TO 25-CHECK-RESTART-EXIT
+           END-IF
+
+           READ MLAB-RESTART
+               AT END
+                   MOVE 0 TO RESTART-POINT
+               NOT AT END
+                   MOVE RESTART-CASE-COUNT TO RESTART-POINT
+           END-READ
+           CLOSE MLAB-RESTART
+       .
+       25-CHECK-RESTART-EXIT.
+           EXIT.
+
+      *    THE COMMAND LINE DOUBLES AS THE RUN CARD.  "VERBS" OR
+      *    "COMPUTE" ANYWHERE ON IT LIMITS THE RUN TO THAT ONE
+      *    CALCULATION PATH; ANYTHING ELSE (INCLUDING "RESTART" ALONE,
+      *    OR A BLANK COMMAND LINE) RUNS BOTH PATHS AND RECONCILES
+      *    THEM AS BEFORE.
+       27-CHECK-RUN-MODE.
+           ACCEPT RUN-MODE-CARD FROM COMMAND-LINE
+           MOVE 'B' TO RUN-MODE-CODE
+
+           MOVE 0 TO COMPUTE-TOKEN-TALLY
+           INSPECT RUN-MODE-CARD TALLYING COMPUTE-TOKEN-TALLY
+               FOR ALL 'COMPUTE'
+
+           MOVE 0 TO VERBS-TOKEN-TALLY
+           INSPECT RUN-MODE-CARD TALLYING VERBS-TOKEN-TALLY
+               FOR ALL 'VERBS'
+
+           IF COMPUTE-TOKEN-TALLY > 0 AND VERBS-TOKEN-TALLY > 0
+               MOVE 'B' TO RUN-MODE-CODE
+           ELSE
+               IF COMPUTE-TOKEN-TALLY > 0
+                   MOVE 'C' TO RUN-MODE-CODE
+               END-IF
+               IF VERBS-TOKEN-TALLY > 0
+                   MOVE 'V' TO RUN-MODE-CODE
+               END-IF
+           END-IF
+       .
+
+       45-SKIP-RESTART-CASES.
+           MOVE 0 TO SKIP-COUNTER
+           PERFORM 46-SKIP-ONE-CASE
+               UNTIL SKIP-COUNTER >= RESTART-POINT OR END-OF-INPUT
+       .
+
+       46-SKIP-ONE-CASE.
+           ADD 1 TO SKIP-COUNTER
+           PERFORM 50-READ-INPUT-CASE
+       .
+
+       40-PROCESS-ONE-CASE.
+           ADD 1 TO CASE-COUNTER
+           MOVE +0 TO VERB-ANS-SAVE
+           MOVE +0 TO COMPUTE-ANS-SAVE
+           MOVE 'S' TO RECON-FLAG-CODE
+           MOVE '*SKIPPED*      ' TO RECON-FLAG-TEXT
+           IF NOT RUN-MODE-COMPUTE-ONLY
+               PERFORM 100-CALCULATE-VERBS THRU 100-CALCULATE-VERBS-EXIT
+               PERFORM 110-WRITE-VERB-LINE
+           END-IF
+           IF NOT RUN-MODE-VERBS-ONLY
+               PERFORM 200-COMPUTE
+               PERFORM 210-WRITE-COMPUTE-LINE
+           END-IF
+           IF RUN-MODE-BOTH
+               PERFORM 220-RECONCILE-ANSWERS
+           END-IF
+           PERFORM 400-WRITE-AUDIT-RECORD
+           PERFORM 450-WRITE-EXTRACT-RECORD
+           DIVIDE CASE-COUNTER BY CK-INTERVAL
+               GIVING CK-QUOTIENT REMAINDER CK-REMAINDER
+           IF CK-REMAINDER = ZERO
+               PERFORM 550-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 50-READ-INPUT-CASE
+       .
+
+       550-WRITE-CHECKPOINT.
+           OPEN OUTPUT MLAB-RESTART
+           MOVE CASE-COUNTER TO RESTART-CASE-COUNT
+           WRITE RESTART-RECORD
+           CLOSE MLAB-RESTART
+       .
+
+       50-READ-INPUT-CASE.
+           IF INPUT-FILE-OPEN-SW NOT = 'Y'
+               MOVE 'Y' TO EOF-SWITCH
+           ELSE
+               READ MLAB-INPUT
+                   AT END
+                       MOVE 'Y' TO EOF-SWITCH
+                   NOT AT END
+                       MOVE IN-CASE-ID TO CASE-ID-SAVE
+                       MOVE IN-A TO A
+                       MOVE IN-B TO B
+                       MOVE IN-C TO C
+                       MOVE IN-D TO D
+                       MOVE IN-E TO E
+                       IF IN-FORMULA-CODE = SPACE
+                           MOVE '1' TO FORMULA-CODE
+                       ELSE
+                           MOVE IN-FORMULA-CODE TO FORMULA-CODE
+                       END-IF
+               END-READ
+           END-IF
        .
 
        100-CALCULATE-VERBS.
       *    FOLLOW THESE COMMENTS WITH YOUR CALCULATIONS (USING THE ADD,
       *    SUBTRACT, MULTIPLY AND DIVIDE VERBS).
+      *    C * D AND D + A ARE BOTH USED AS DIVISORS BELOW, SO A CASE
+      *    THAT NETS EITHER ONE TO ZERO IS TRAPPED AS AN EXCEPTION
+      *    RATHER THAN LEFT TO ABEND ON THE DIVIDE.
+
+           MOVE 'N' TO VERB-EXCEPTION-SW
+           MOVE +0 TO ANS TEMP1 TEMP2 TEMP3 TEMP4
 
            SUBTRACT B FROM A, GIVING TEMP1
+               ON SIZE ERROR
+                   MOVE 'Y' TO VERB-EXCEPTION-SW
+                   GO TO 100-CALCULATE-VERBS-EXIT
+           END-SUBTRACT
            MULTIPLY E BY TEMP1
+               ON SIZE ERROR
+                   MOVE 'Y' TO VERB-EXCEPTION-SW
+                   GO TO 100-CALCULATE-VERBS-EXIT
+           END-MULTIPLY
            MULTIPLY C BY D, GIVING TEMP2
+               ON SIZE ERROR
+                   MOVE 'Y' TO VERB-EXCEPTION-SW
+                   GO TO 100-CALCULATE-VERBS-EXIT
+           END-MULTIPLY
+           IF TEMP2 = ZERO
+               MOVE 'Y' TO VERB-EXCEPTION-SW
+               GO TO 100-CALCULATE-VERBS-EXIT
+           END-IF
            DIVIDE TEMP2 INTO TEMP1
+               ON SIZE ERROR
+                   MOVE 'Y' TO VERB-EXCEPTION-SW
+                   GO TO 100-CALCULATE-VERBS-EXIT
+           END-DIVIDE
            ADD TEMP1 TO E, GIVING TEMP3
-           
+               ON SIZE ERROR
+                   MOVE 'Y' TO VERB-EXCEPTION-SW
+                   GO TO 100-CALCULATE-VERBS-EXIT
+           END-ADD
+
            ADD D TO A, GIVING TEMP4
+               ON SIZE ERROR
+                   MOVE 'Y' TO VERB-EXCEPTION-SW
+                   GO TO 100-CALCULATE-VERBS-EXIT
+           END-ADD
+           IF TEMP4 = ZERO
+               MOVE 'Y' TO VERB-EXCEPTION-SW
+               GO TO 100-CALCULATE-VERBS-EXIT
+           END-IF
            DIVIDE TEMP3 BY TEMP4 GIVING ANS ROUNDED
-           
-           
-           MOVE 'ANS CALCULATED = ' TO DL-MESSAGE
-           MOVE ANS TO DL-ANS
+               ON SIZE ERROR
+                   MOVE 'Y' TO VERB-EXCEPTION-SW
+       .
+       100-CALCULATE-VERBS-EXIT.
+           EXIT.
+
+       110-WRITE-VERB-LINE.
+           MOVE SPACES TO DL-RECON-FLAG
+           IF VERB-EXCEPTION
+               MOVE 'ANS CALCULATED = *EXCEPTION*' TO DL-MESSAGE
+               MOVE +0 TO DL-ANS
+               MOVE +0 TO VERB-ANS-SAVE
+           ELSE
+               MOVE 'ANS CALCULATED = ' TO DL-MESSAGE
+               MOVE ANS TO DL-ANS
+               MOVE ANS TO VERB-ANS-SAVE
+           END-IF
 
-           MOVE DETAIL-LINE TO REPORT-RECORD
            PERFORM 300-WRITE-A-LINE
 
-           MOVE 0 TO ANS
+           MOVE +0 TO ANS
            MOVE 2 TO PROPER-SPACING
-        
        .
 
        200-COMPUTE.
-      *    FOLLOW THIS COMMENT WITH YOUR SINGLE COMPUTE STATEMENT
+      *    THE INPUT RECORD'S FORMULA CODE PICKS WHICH OF THE
+      *    201/202/203 FORMULAS BELOW COMPUTES ANS.  A CODE OF SPACE
+      *    OR '1' RUNS THE ORIGINAL FORMULA, SO OLDER MLAB-INPUT
+      *    FILES WITHOUT A FORMULA CODE STILL RUN AS BEFORE.  ANY
+      *    CODE THIS PROGRAM DOESN'T RECOGNIZE ALSO FALLS BACK TO THE
+      *    ORIGINAL FORMULA, AND FORMULA-CODE IS RESET TO '1' SO THE
+      *    REPORT, AUDIT, AND EXTRACT ALL SHOW THE FORMULA THAT
+      *    ACTUALLY RAN INSTEAD OF THE BAD INPUT VALUE.
+
+           MOVE 'N' TO COMPUTE-EXCEPTION-SW
+           MOVE +0 TO ANS
 
+           EVALUATE TRUE
+               WHEN FORMULA-AVERAGE
+                   PERFORM 202-FORMULA-AVERAGE
+               WHEN FORMULA-RATIO
+                   PERFORM 203-FORMULA-RATIO THRU 203-FORMULA-RATIO-EXIT
+               WHEN OTHER
+                   MOVE '1' TO FORMULA-CODE
+                   PERFORM 201-FORMULA-STANDARD
+           END-EVALUATE
+       .
+
+      *    FORMULA 1 (STANDARD) -- THE ORIGINAL MATHLAB FORMULA.
+      *    C * D AND D + A ARE BOTH USED AS DIVISORS, SO A CASE THAT
+      *    NETS EITHER ONE TO ZERO IS TRAPPED AS AN EXCEPTION RATHER
+      *    THAN LEFT TO TRUNCATE ANS SILENTLY.
+       201-FORMULA-STANDARD.
            COMPUTE ANS = (E + (E * (A - B) / (C * D) ) ) / (D + A)
+               ON SIZE ERROR
+                   MOVE 'Y' TO COMPUTE-EXCEPTION-SW
+           END-COMPUTE
+       .
 
+      *    FORMULA 2 (AVERAGE) -- STRAIGHT AVERAGE OF A THROUGH E.
+      *    DIVIDING BY THE CONSTANT 5 CANNOT NET TO ZERO, BUT THE
+      *    SIZE ERROR CLAUSE IS KEPT FOR CONSISTENCY WITH THE OTHER
+      *    FORMULAS AND TO CATCH AN OVERFLOWING SUM.
+       202-FORMULA-AVERAGE.
+           COMPUTE ANS = (A + B + C + D + E) / 5
+               ON SIZE ERROR
+                   MOVE 'Y' TO COMPUTE-EXCEPTION-SW
+           END-COMPUTE
+       .
 
-           MOVE 'ANS COMPUTED = ' TO DL-MESSAGE
-           MOVE ANS TO DL-ANS
+      *    FORMULA 3 (RATIO) -- NETS A * B AGAINST C * D OVER E.
+      *    E IS THE DIVISOR, SO A CASE THAT NETS IT TO ZERO IS
+      *    TRAPPED AS AN EXCEPTION RATHER THAN LEFT TO ABEND.
+       203-FORMULA-RATIO.
+           IF E = ZERO
+               MOVE 'Y' TO COMPUTE-EXCEPTION-SW
+               GO TO 203-FORMULA-RATIO-EXIT
+           END-IF
+           COMPUTE ANS = ( (A * B) - (C * D) ) / E
+               ON SIZE ERROR
+                   MOVE 'Y' TO COMPUTE-EXCEPTION-SW
+           END-COMPUTE
+       .
+       203-FORMULA-RATIO-EXIT.
+           EXIT.
+
+       210-WRITE-COMPUTE-LINE.
+           MOVE SPACES TO DL-RECON-FLAG
+           MOVE 'FORMULA ' TO DL-RECON-FLAG(1:8)
+           MOVE FORMULA-CODE TO DL-RECON-FLAG(9:1)
+           IF COMPUTE-EXCEPTION
+               MOVE 'ANS COMPUTED = *EXCEPTION*' TO DL-MESSAGE
+               MOVE +0 TO DL-ANS
+               MOVE +0 TO COMPUTE-ANS-SAVE
+           ELSE
+               MOVE 'ANS COMPUTED = ' TO DL-MESSAGE
+               MOVE ANS TO DL-ANS
+               MOVE ANS TO COMPUTE-ANS-SAVE
+           END-IF
 
-           MOVE DETAIL-LINE TO REPORT-RECORD
            PERFORM 300-WRITE-A-LINE
+
+           MOVE 2 TO PROPER-SPACING
+       .
+
+       220-RECONCILE-ANSWERS.
+           MOVE +0 TO DL-ANS
+           IF VERB-EXCEPTION OR COMPUTE-EXCEPTION
+               MOVE 'S' TO RECON-FLAG-CODE
+               MOVE 'ANS RECONCILE = ' TO DL-MESSAGE
+               MOVE '*SKIPPED*      ' TO RECON-FLAG-TEXT
+           ELSE
+               COMPUTE RECON-DIFF = VERB-ANS-SAVE - COMPUTE-ANS-SAVE
+                   ON SIZE ERROR
+                       MOVE 'E' TO RECON-FLAG-CODE
+                       MOVE '*OVERFLOW*     ' TO RECON-FLAG-TEXT
+               END-COMPUTE
+               IF NOT RECON-FLAG-OVERFLOW
+                   IF RECON-DIFF < ZERO
+                       MULTIPLY RECON-DIFF BY -1 GIVING RECON-DIFF
+                   END-IF
+
+                   MOVE 'ANS RECONCILE = ' TO DL-MESSAGE
+                   MOVE RECON-DIFF TO DL-ANS
+                   IF RECON-DIFF <= RECON-TOLERANCE
+                       MOVE 'M' TO RECON-FLAG-CODE
+                       MOVE 'MATCH          ' TO RECON-FLAG-TEXT
+                   ELSE
+                       MOVE 'O' TO RECON-FLAG-CODE
+                       MOVE 'OUT OF BALANCE ' TO RECON-FLAG-TEXT
+                   END-IF
+               ELSE
+                   MOVE 'ANS RECONCILE = ' TO DL-MESSAGE
+               END-IF
+           END-IF
+
+           MOVE RECON-FLAG-TEXT TO DL-RECON-FLAG
+           PERFORM 300-WRITE-A-LINE
+       .
+
+       400-WRITE-AUDIT-RECORD.
+           MOVE RUN-DATE           TO AUD-RUN-DATE
+           MOVE RUN-TIME           TO AUD-RUN-TIME
+           MOVE CASE-ID-SAVE       TO AUD-CASE-ID
+           MOVE A                  TO AUD-A
+           MOVE B                  TO AUD-B
+           MOVE C                  TO AUD-C
+           MOVE D                  TO AUD-D
+           MOVE E                  TO AUD-E
+           MOVE VERB-ANS-SAVE      TO AUD-VERB-ANS
+           MOVE COMPUTE-ANS-SAVE   TO AUD-COMPUTE-ANS
+           MOVE RECON-FLAG-CODE    TO AUD-RECON-FLAG
+
+           WRITE AUDIT-RECORD
+       .
+
+       450-WRITE-EXTRACT-RECORD.
+           IF EXTRACT-FILE-OPEN-SW = 'Y'
+               MOVE CASE-ID-SAVE       TO EXT-CASE-ID
+               MOVE A                  TO EXT-A
+               MOVE B                  TO EXT-B
+               MOVE C                  TO EXT-C
+               MOVE D                  TO EXT-D
+               MOVE E                  TO EXT-E
+               MOVE VERB-ANS-SAVE      TO EXT-VERB-ANS
+               MOVE COMPUTE-ANS-SAVE   TO EXT-COMPUTE-ANS
+               MOVE RECON-FLAG-TEXT    TO EXT-RECON-FLAG
+
+               MOVE EXTRACT-LINE TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+           END-IF
        .
 
+      *    DETAIL-LINE IS MOVED TO REPORT-RECORD IN HERE, NOT BY THE
+      *    CALLER, SO A PAGE-BREAK HEADING (WHICH ALSO USES
+      *    REPORT-RECORD) CANNOT CLOBBER THE CALLER'S LINE BEFORE IT
+      *    IS WRITTEN.
        300-WRITE-A-LINE.
+           IF LINE-COUNT >= MAX-LINES-PER-PAGE
+               PERFORM 350-WRITE-HEADING
+           END-IF
 
+           MOVE DETAIL-LINE TO REPORT-RECORD
            WRITE REPORT-RECORD
                AFTER ADVANCING PROPER-SPACING
+           ADD PROPER-SPACING TO LINE-COUNT
+       .
+
+      *    STARTS A NEW PAGE.  CALLED ONCE AT STARTUP AND AGAIN BY
+      *    300-WRITE-A-LINE WHENEVER THE PAGE FILLS UP.
+       350-WRITE-HEADING.
+           ADD 1 TO PAGE-NUMBER
+           MOVE PAGE-NUMBER TO HL-PAGE-NUMBER
+           IF CASE-COUNTER = ZERO
+               MOVE 1 TO HL-CASE-NUMBER
+           ELSE
+               IF FIRST-HEADING-SW = 'Y'
+                   COMPUTE HL-CASE-NUMBER = CASE-COUNTER + 1
+               ELSE
+                   MOVE CASE-COUNTER TO HL-CASE-NUMBER
+               END-IF
+           END-IF
+           MOVE 'N' TO FIRST-HEADING-SW
+           MOVE TOTAL-CASE-COUNT TO HL-TOTAL-CASES
+
+           WRITE REPORT-RECORD FROM HEADING-LINE
+               AFTER ADVANCING PAGE
+           MOVE 3 TO PROPER-SPACING
+           MOVE 0 TO LINE-COUNT
        .
 
        999-FINAL-ROUTINE.
            CLOSE MLAB-REPORT
+           CLOSE MLAB-INPUT
+           CLOSE MLAB-AUDIT
+           CLOSE MLAB-EXTRACT
            STOP RUN
        .
